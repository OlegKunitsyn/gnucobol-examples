@@ -2,9 +2,12 @@
 *>*
 *> Calculate IBAN checksum for 64 countries
 *> https://en.wikipedia.org/wiki/International_Bank_Account_Number#Validating_the_IBAN
-*> 
+*>
 *> @param l-iban IBAN string
-*> @return '1' in case of success
+*> @param l-reason reason code, set when l-checksum comes back as a
+*>        rejection: 0 none (checksum succeeded), 1 unknown country
+*>        code, 2 wrong length for that country, 3 bad check digits
+*> @return 1 in case of success, the raw MOD-97 remainder otherwise
 *>*
 identification division.
 function-id. iban-checksum.
@@ -13,100 +16,57 @@ configuration section.
 repository. function all intrinsic.
 data division.
 working-storage section.
-    01 filler value 
-       "AD24" &
-       "AE23" &
-       "AL28" &
-       "AT20" &
-       "AZ28" &
-       "BA20" &
-       "BE16" &
-       "BG22" &
-       "BH22" &
-       "BR29" &
-       "CH21" &
-       "CR21" &
-       "CY28" &
-       "CZ24" &
-       "DE22" &
-       "DK18" &
-       "DO28" &
-       "EE20" &
-       "ES24" &
-       "FI18" &
-       "FO18" &
-       "FR27" &
-       "GB22" &
-       "GE22" &
-       "GI23" &
-       "GL18" &
-       "GR27" &
-       "GT28" &
-       "HR21" &
-       "HU28" &
-       "IE22" &
-       "IL23" &
-       "IS26" &
-       "IT27" &
-       "KW30" &
-       "KZ20" &
-       "LB28" &
-       "LI21" &
-       "LT20" &
-       "LU20" &
-       "LV21" &
-       "MC27" &
-       "MD24" &
-       "ME22" &
-       "MK19" &
-       "MR27" &
-       "MT31" &
-       "MU30" &
-       "NL18" &
-       "NO15" &
-       "PK24" &
-       "PL28" &
-       "PS29" &
-       "PT25" &
-       "RO24" &
-       "RS22" &
-       "SA24" &
-       "SE24" &
-       "SI19" &
-       "SK24" &
-       "SM27" &
-       "TN24" &
-       "TR26" &
-       "VG24".
-       05 country-lengths occurs 64 times indexed by country-lengths-idx.
-           10 country-code pic x(2).
-           10 country-length pic 9(2).
     01 ws-idx pic 9(2).
     01 ws-iban-numeric pic x(64) value SPACES.
     01 ws-digit-idx pic 9(2) value 1.
     01 ws-letter-digits pic 9(2).
     01 ws-iban pic x(64) value SPACES.
+    01 ws-country-length pic 9(2).
+    01 ws-found pic x value "N".
+        88 country-found value "Y".
+    *> IBANs are commonly presented in a spaced, 4-character-grouped
+    *> form ("RO09 BCYP 0000 0012 3456 7890"); strip the separators
+    *> before the length check and the MOD-97 computation, which both
+    *> expect the unbroken form
+    01 ws-raw-idx pic 9(2).
+    01 ws-iban-compact pic x(64) value SPACES.
+    01 ws-compact-len pic 9(2) value 0.
 linkage section.
     01 l-iban pic x any length.
+    01 l-reason pic 9 value 0.
     01 l-checksum pic 9 value 0.
-procedure division using l-iban returning l-checksum.
-    initialize ws-iban-numeric, ws-digit-idx, l-checksum, ws-iban all to value.
-    
-    *> #1
-    set country-lengths-idx to 1.
-    search country-lengths at end goback
-        when country-code(country-lengths-idx) equals l-iban(1:2)
-           if country-length(country-lengths-idx) not equals length(l-iban)
-               goback
-           end-if
-    end-search.
+procedure division using l-iban, l-reason returning l-checksum.
+    initialize ws-iban-numeric, ws-digit-idx, l-checksum, l-reason, ws-iban,
+        ws-iban-compact, ws-compact-len
+        all to value.
+
+    perform varying ws-raw-idx from 1 by 1 until ws-raw-idx > length(l-iban)
+        if l-iban(ws-raw-idx:1) not = space
+            add 1 to ws-compact-len
+            move l-iban(ws-raw-idx:1) to ws-iban-compact(ws-compact-len:1)
+        end-if
+    end-perform.
+
+    *> #1 - the country has to be known and the IBAN the right length
+    *> for it; the table lookup itself now lives in its own
+    *> subprogram so the generator in iban-generate can share it
+    call "iban-country-length" using ws-iban-compact(1:2), ws-country-length,
+        ws-found.
+    if not country-found
+        move 1 to l-reason
+        goback
+    end-if.
+    if ws-country-length not equal ws-compact-len
+        move 2 to l-reason
+        goback
+    end-if.
 
     *> #2
-    move l-iban(5:) to ws-iban.
-    move l-iban(1:4) to ws-iban(length(l-iban) - 3:).
+    move ws-iban-compact(5:ws-compact-len - 4) to ws-iban.
+    move ws-iban-compact(1:4) to ws-iban(ws-compact-len - 3:).
 
     *> #3
-    perform varying ws-idx from 1 by 1 until ws-idx > length(l-iban)
+    perform varying ws-idx from 1 by 1 until ws-idx > ws-compact-len
         if ws-iban(ws-idx:1) is numeric
             move ws-iban(ws-idx:1) to ws-iban-numeric(ws-digit-idx:1)
             add 1 to ws-digit-idx
@@ -119,4 +79,148 @@ procedure division using l-iban returning l-checksum.
 
     *> #4
     move mod(numval(ws-iban-numeric), 97) to l-checksum.
+    if l-checksum not equal 1
+        move 3 to l-reason
+    end-if.
 end function iban-checksum.
+
+*>*
+*> Build a valid IBAN from a country code, bank code and account
+*> number by computing the two check digits with the same MOD-97
+*> logic as iban-checksum, instead of them being worked out by hand
+*> during account onboarding.
+*>
+*> @param l-country-code ISO country code, e.g. "DE"
+*> @param l-bsan bank code concatenated with account number (BBAN,
+*>        left-justified, blank-padded to the country's BBAN length)
+*> @return the assembled IBAN, or all-SPACES if the country is unknown
+*>*
+identification division.
+function-id. iban-generate.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+    01 ws-country-length pic 9(2).
+    01 ws-found pic x value "N".
+        88 country-found value "Y".
+    01 ws-bban-length pic 9(2).
+    01 ws-provisional-iban pic x(64) value SPACES.
+    01 ws-iban-numeric pic x(64) value SPACES.
+    01 ws-idx pic 9(2).
+    01 ws-digit-idx pic 9(2) value 1.
+    01 ws-letter-digits pic 9(2).
+    01 ws-checksum pic 9(2).
+linkage section.
+    01 l-country-code pic x(2).
+    01 l-bban pic x(30).
+    01 l-iban pic x(34) value spaces.
+procedure division using l-country-code, l-bban returning l-iban.
+    initialize ws-country-length, ws-found, ws-bban-length,
+        ws-provisional-iban, ws-iban-numeric, ws-digit-idx, ws-letter-digits,
+        ws-checksum, l-iban
+        all to value.
+
+    call "iban-country-length" using l-country-code, ws-country-length,
+        ws-found.
+    if not country-found
+        goback
+    end-if.
+
+    *> the BBAN is the IBAN length minus the 2-letter country code
+    *> and the 2 check digits
+    compute ws-bban-length = ws-country-length - 4.
+
+    *> #1 - provisional IBAN with "00" check digits, BBAN moved to the
+    *> front, country code and "00" moved to the end (mirrors #2 of
+    *> iban-checksum, run in reverse)
+    move spaces to ws-provisional-iban.
+    move l-bban(1:ws-bban-length) to ws-provisional-iban.
+    move l-country-code to ws-provisional-iban(ws-bban-length + 1:2).
+    move "00" to ws-provisional-iban(ws-bban-length + 3:2).
+
+    *> #2 - expand letters to digits; ws-provisional-iban is already in
+    *>      BBAN + country + "00" order, the same order iban-checksum's
+    *>      own #2 rearranges an IBAN into before running MOD-97, so no
+    *>      further rotation is needed here
+    perform varying ws-idx from 1 by 1 until ws-idx > ws-country-length
+        if ws-provisional-iban(ws-idx:1) is numeric
+            move ws-provisional-iban(ws-idx:1)
+                to ws-iban-numeric(ws-digit-idx:1)
+            add 1 to ws-digit-idx
+        else
+            compute ws-letter-digits =
+                ord(ws-provisional-iban(ws-idx:1)) - ord("A") + 10
+            move ws-letter-digits to ws-iban-numeric(ws-digit-idx:2)
+            add 2 to ws-digit-idx
+        end-if
+    end-perform.
+
+    *> #3 - check digits are 98 minus the remainder
+    compute ws-checksum = 98 - mod(numval(ws-iban-numeric), 97).
+
+    move l-country-code to l-iban(1:2).
+    move ws-checksum to l-iban(3:2).
+    move l-bban(1:ws-bban-length) to l-iban(5:).
+end function iban-generate.
+
+*>*
+*> Validate a BIC/SWIFT code's format: 4 letter bank code, 2 letter
+*> country code, 2 alphanumeric location code and an optional 3
+*> alphanumeric branch code (8 or 11 characters total). BIC has no
+*> check digit, unlike IBAN, so this is a structural check only.
+*>
+*> @param l-bic BIC string (8 or 11 characters)
+*> @param l-reason reason code: 0 none, 1 wrong length, 2 bank code
+*>        not letters, 3 country code not letters, 4 location/branch
+*>        not alphanumeric
+*> @return 1 in case of success, 0 otherwise
+*>*
+identification division.
+function-id. bic-checksum.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+    01 ws-idx pic 9(2).
+linkage section.
+    01 l-bic pic x any length.
+    01 l-reason pic 9 value 0.
+    01 l-valid pic 9 value 0.
+procedure division using l-bic, l-reason returning l-valid.
+    move 0 to l-valid, l-reason.
+
+    if length(l-bic) not equal 8 and length(l-bic) not equal 11
+        move 1 to l-reason
+        goback
+    end-if.
+
+    *> bank code: 4 letters
+    perform varying ws-idx from 1 by 1 until ws-idx > 4
+        if l-bic(ws-idx:1) is not alphabetic
+            move 2 to l-reason
+            goback
+        end-if
+    end-perform.
+
+    *> country code: 2 letters
+    perform varying ws-idx from 5 by 1 until ws-idx > 6
+        if l-bic(ws-idx:1) is not alphabetic
+            move 3 to l-reason
+            goback
+        end-if
+    end-perform.
+
+    *> location code, and branch code when present: letters or digits
+    perform varying ws-idx from 7 by 1 until ws-idx > length(l-bic)
+        if l-bic(ws-idx:1) is not alphabetic and
+           l-bic(ws-idx:1) is not numeric
+            move 4 to l-reason
+            goback
+        end-if
+    end-perform.
+
+    move 1 to l-valid.
+end function bic-checksum.
