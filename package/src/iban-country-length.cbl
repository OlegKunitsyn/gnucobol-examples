@@ -0,0 +1,83 @@
+       >>SOURCE FORMAT FREE
+*>*
+*> Look up the expected IBAN length for a country code. Shared by
+*> iban-checksum (validate) and iban-generate (build), so the
+*> country table only has to be maintained in one place.
+*>
+*> The table itself lives in resources/iban-country-lengths.txt (one
+*> "CCnn" line per country: 2-letter code, 2-digit IBAN length) so it
+*> can be kept current with SWIFT's published revisions without a
+*> recompile. It is read once per run and cached here.
+*>
+*> @param l-country-code 2-letter ISO country code
+*> @param l-length expected IBAN length for that country (by reference)
+*> @param l-found "Y" if the country code is recognised, "N" otherwise
+*>*
+identification division.
+program-id. iban-country-length.
+environment division.
+configuration section.
+repository. function all intrinsic.
+input-output section.
+file-control.
+    select country-table assign to "resources/iban-country-lengths.txt"
+        organization line sequential
+        file status is table-status.
+data division.
+file section.
+fd country-table.
+    01 country-line pic x(4).
+working-storage section.
+    01 table-status pic x(2).
+        88 table-ok value "00".
+    01 table-loaded pic x value "N".
+        88 table-is-loaded value "Y".
+    01 country-count pic 9(3) value 0.
+    01 country-lengths.
+        05 country-entry occurs 1 to 200 times depending on country-count
+            indexed by country-lengths-idx.
+            10 country-code pic x(2).
+            10 country-length pic 9(2).
+linkage section.
+    01 l-country-code pic x(2).
+    01 l-length pic 9(2).
+    01 l-found pic x.
+procedure division using l-country-code, l-length, l-found.
+    if not table-is-loaded
+        perform load-country-table
+    end-if.
+
+    move 0 to l-length.
+    move "N" to l-found.
+
+    if country-count > 0
+        set country-lengths-idx to 1
+        search country-entry
+            when country-code(country-lengths-idx) = l-country-code
+                move country-length(country-lengths-idx) to l-length
+                move "Y" to l-found
+        end-search
+    end-if.
+
+    goback.
+
+load-country-table.
+    move "Y" to table-loaded.
+    move 0 to country-count.
+    open input country-table.
+    if not table-ok
+        display "iban-country-length: cannot open "
+            "resources/iban-country-lengths.txt, status " table-status
+            upon syserr
+        exit paragraph
+    end-if.
+
+    perform until exit
+        read country-table at end exit perform end-read
+        add 1 to country-count
+        move country-line(1:2) to country-code(country-count)
+        move country-line(3:2) to country-length(country-count)
+    end-perform.
+
+    close country-table.
+end program iban-country-length.
