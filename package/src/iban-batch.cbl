@@ -0,0 +1,94 @@
+       >>SOURCE FORMAT FREE
+*>*
+*> Batch driver for the nightly account extract: validates every IBAN
+*> on the extract through iban-checksum and writes an exception
+*> report of the ones that fail, with the reason, so the back office
+*> doesn't have to check accounts one at a time before SEPA
+*> submission.
+*>*
+identification division.
+program-id. iban-batch-validate.
+environment division.
+configuration section.
+repository.
+    function iban-checksum
+    function all intrinsic.
+input-output section.
+file-control.
+    select iban-extract assign to "resources/iban-extract.txt"
+        organization line sequential
+        file status is extract-status.
+    select exception-report assign to "reports/iban-exceptions.txt"
+        organization line sequential
+        file status is report-status.
+data division.
+file section.
+fd iban-extract.
+    01 iban-record pic x(34).
+fd exception-report.
+    01 exception-line pic x(80).
+working-storage section.
+    01 extract-status pic x(2).
+        88 extract-ok value "00".
+        88 extract-eof value "10".
+    01 report-status pic x(2).
+        88 report-ok value "00".
+    01 ws-reason pic 9.
+    01 ws-reason-text pic x(24).
+    01 ws-checksum pic 9.
+    01 ws-extract-count pic 9(7) value 0.
+    01 ws-exception-count pic 9(7) value 0.
+procedure division.
+    open input iban-extract.
+    if not extract-ok
+        display "iban-batch-validate: cannot open iban-extract, status "
+            extract-status upon syserr
+        move 1 to return-code
+        stop run
+    end-if.
+
+    open output exception-report.
+    if not report-ok
+        display "iban-batch-validate: cannot open exception-report, status "
+            report-status upon syserr
+        close iban-extract
+        move 1 to return-code
+        stop run
+    end-if.
+    move "IBAN" & spaces to exception-line(1:4).
+    move "REASON" to exception-line(40:6).
+    write exception-line.
+
+    perform validate-one-record until extract-eof.
+
+    close iban-extract, exception-report.
+
+    display "iban-batch-validate: " ws-extract-count " read, "
+        ws-exception-count " exceptions".
+    goback.
+
+validate-one-record section.
+    read iban-extract
+        at end continue
+        not at end
+            add 1 to ws-extract-count
+            perform check-and-report
+    end-read.
+
+check-and-report section.
+    move 0 to ws-reason.
+    move iban-checksum(function trim(iban-record), ws-reason) to ws-checksum.
+    if ws-checksum not equal 1
+        evaluate ws-reason
+            when 1 move "UNKNOWN COUNTRY CODE" to ws-reason-text
+            when 2 move "WRONG LENGTH FOR COUNTRY" to ws-reason-text
+            when 3 move "BAD CHECK DIGITS" to ws-reason-text
+            when other move "REJECTED" to ws-reason-text
+        end-evaluate
+        move spaces to exception-line
+        move iban-record to exception-line(1:34)
+        move ws-reason-text to exception-line(40:24)
+        write exception-line
+        add 1 to ws-exception-count
+    end-if.
+end program iban-batch-validate.
