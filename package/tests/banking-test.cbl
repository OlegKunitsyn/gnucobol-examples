@@ -4,19 +4,67 @@ program-id. banking-test.
 environment division.
 configuration section.
 repository.
-    function iban-checksum.
+    function iban-checksum
+    function iban-generate
+    function bic-checksum.
 data division.
 working-storage section.
+    01 ws-reason pic 9.
+    *> assert-equals/assert-notequals take their expected value as
+    *> "pic x any length"; a bare numeric literal doesn't box into
+    *> that the way a real pic 9 data item does, so the checksum
+    *> itself (returned as pic 9) has to be compared against one of
+    *> these, not a literal
+    01 ws-checksum-zero pic 9 value 0.
+    01 ws-checksum-one pic 9 value 1.
+    *> reason codes are compared the same way, for the same reason
+    01 ws-reason-one pic 9 value 1.
+    01 ws-reason-two pic 9 value 2.
+    01 ws-reason-three pic 9 value 3.
 procedure division.
-    call "assert-equals" using "1", iban-checksum("BE71096123456769").
-    call "assert-equals" using "1", iban-checksum("FR7630006000011234567890189").
-    call "assert-equals" using "1", iban-checksum("DE91100000000123456789").
-    call "assert-equals" using "1", iban-checksum("GR9608100010000001234567890").
+    call "assert-equals" using "1", iban-checksum("BE71096123456769", ws-reason).
+    call "assert-equals" using "1", iban-checksum("FR7630006000011234567890189", ws-reason).
+    call "assert-equals" using "1", iban-checksum("DE91100000000123456789", ws-reason).
+    call "assert-equals" using "1", iban-checksum("GR9608100010000001234567890", ws-reason).
 
-    call "assert-equals" using "1", iban-checksum("RO09 BCYP 0000 0012 3456 7890").
-    call "assert-equals" using "1", iban-checksum("ES79 2100 0813 6101 2345 6789").
-    call "assert-equals" using "1", iban-checksum("CH56 0483 5012 3456 7800 9").
-    call "assert-equals" using "1", iban-checksum("GB98 MIDL 0700 9312 3456 78").
+    call "assert-equals" using "1", iban-checksum("RO09 BCYP 0000 0012 3456 7890", ws-reason).
+    call "assert-equals" using "1", iban-checksum("ES79 2100 0813 6101 2345 6789", ws-reason).
+    call "assert-equals" using "1", iban-checksum("CH56 0483 5012 3456 7800 9", ws-reason).
+    call "assert-equals" using "1", iban-checksum("GB98 MIDL 0700 9312 3456 78", ws-reason).
+
+    *> unknown country code
+    call "assert-equals" using ws-checksum-zero,
+        iban-checksum("ZZ71096123456769", ws-reason).
+    call "assert-equals" using ws-reason-one, ws-reason.
+
+    *> right country, wrong length
+    call "assert-equals" using ws-checksum-zero,
+        iban-checksum("BE710961234567690", ws-reason).
+    call "assert-equals" using ws-reason-two, ws-reason.
+
+    *> right length, bad check digits
+    call "assert-notequals" using ws-checksum-one,
+        iban-checksum("BE71096123456760", ws-reason).
+    call "assert-equals" using ws-reason-three, ws-reason.
+
+    *> generating an IBAN should produce one that validates clean
+    call "assert-equals" using "BE71096123456769",
+        iban-generate("BE", "096123456769").
+    call "assert-equals" using "1",
+        iban-checksum(iban-generate("BE", "096123456769"), ws-reason).
+    call "assert-equals" using "DE91100000000123456789",
+        iban-generate("DE", "100000000123456789").
+
+    *> BIC format validation
+    call "assert-equals" using "1", bic-checksum("DEUTDEFF", ws-reason).
+    call "assert-equals" using "1", bic-checksum("DEUTDEFF500", ws-reason).
+    call "assert-equals" using ws-checksum-zero,
+        bic-checksum("DEUTDEF", ws-reason).
+    call "assert-equals" using ws-reason-one, ws-reason.
+    call "assert-equals" using ws-checksum-zero,
+        bic-checksum("1EUTDEFF", ws-reason).
+    call "assert-equals" using ws-reason-two, ws-reason.
 end program banking-test.
 
 copy "src/banking.cbl".
+copy "src/iban-country-length.cbl".
