@@ -0,0 +1,129 @@
+       >>SOURCE FORMAT FREE
+*>*
+*> Batch job for the back office: prints a daily rate sheet from
+*> resources/eurofxref.csv (or MS_RATES_FILE, when set) so the desk
+*> has a paper record of the rates the microservice is quoting,
+*> without anyone having to call the HTTP endpoint.
+*>*
+identification division.
+program-id. rate-sheet-report.
+environment division.
+configuration section.
+repository.
+    function csv-ecb-rates
+    function all intrinsic.
+input-output section.
+file-control.
+    select file-csv assign to dynamic csv-file-name
+        organization is sequential
+        file status is file-status.
+    select rate-sheet assign to "reports/rate-sheet.txt"
+        organization line sequential
+        file status is report-status.
+data division.
+file section.
+fd file-csv.
+    01 csv-content pic x(1024).
+fd rate-sheet.
+    01 report-line pic x(80).
+working-storage section.
+    01 csv-file-name pic x(256) value "resources/eurofxref.csv".
+    01 file-status pic x(2).
+        88 file-exists value "00".
+    01 report-status pic x(2).
+        88 report-ok value "00".
+    01 dataset.
+        05 dataset-ptr usage pointer.
+        05 dataset-count usage binary-long.
+    01 rate-count usage binary-long.
+    copy "modules/exchange-rate-table.cpy".
+    01 ws-run-date pic x(8).
+    01 ws-date-heading pic x(10).
+    01 ws-lines-on-page pic 9(3) value 0.
+    01 ws-page-number pic 9(3) value 1.
+    01 ws-page-text pic zz9.
+    01 ws-rate-edit pic zzzzz9.99999999.
+    01 ws-count-display pic zzzzzzzz9.
+procedure division.
+    accept csv-file-name from environment "MS_RATES_FILE"
+        on exception move "resources/eurofxref.csv" to csv-file-name
+    end-accept.
+
+    open input file-csv.
+    if not file-exists
+        display "rate-sheet-report: cannot open "
+            function trim(csv-file-name) upon syserr
+        move 1 to return-code
+        stop run
+    end-if.
+    perform until exit
+        read file-csv at end exit perform end-read
+    end-perform.
+    close file-csv.
+
+    move csv-ecb-rates(csv-content) to dataset.
+    move dataset-count to rate-count.
+    set address of exchange-rates to dataset-ptr.
+
+    accept ws-run-date from date yyyymmdd.
+    move ws-run-date(5:2) to ws-date-heading(1:2)
+    move "/" to ws-date-heading(3:1)
+    move ws-run-date(7:2) to ws-date-heading(4:2)
+    move "/" to ws-date-heading(6:1)
+    move ws-run-date(1:4) to ws-date-heading(7:4).
+
+    open output rate-sheet.
+    if not report-ok
+        display "rate-sheet-report: cannot open reports/rate-sheet.txt, "
+            "status " report-status upon syserr
+        move 1 to return-code
+        stop run
+    end-if.
+    perform print-page-heading.
+    perform print-one-rate varying idx from 1 by 1 until idx > rate-count.
+    close rate-sheet.
+
+    move rate-count to ws-count-display.
+    display "rate-sheet-report: " function trim(ws-count-display)
+        " currencies printed".
+    goback.
+
+print-page-heading section.
+    move ws-page-number to ws-page-text.
+    move spaces to report-line.
+    move "DAILY EXCHANGE RATE SHEET" to report-line(1:26).
+    move ws-date-heading to report-line(50:10).
+    move "PAGE" to report-line(63:4).
+    move ws-page-text to report-line(68:3).
+    write report-line.
+    move spaces to report-line.
+    move "BASE CURRENCY: EUR" to report-line(1:18).
+    write report-line.
+    move spaces to report-line.
+    write report-line.
+    move spaces to report-line.
+    move "CURRENCY" to report-line(1:8).
+    move "RATE PER 1 EUR" to report-line(15:15).
+    write report-line.
+    move spaces to report-line.
+    move "--------" to report-line(1:8).
+    move "---------------" to report-line(15:15).
+    write report-line.
+    move 5 to ws-lines-on-page.
+
+print-one-rate section.
+    if ws-lines-on-page >= 60
+        move spaces to report-line
+        write report-line before advancing page
+        add 1 to ws-page-number
+        perform print-page-heading
+    end-if.
+    move spaces to report-line.
+    move rate-currency(idx) to report-line(1:3).
+    move rate-value(idx) to ws-rate-edit.
+    move ws-rate-edit to report-line(15:15).
+    write report-line.
+    add 1 to ws-lines-on-page.
+end program rate-sheet-report.
+
+copy "modules/modules.cpy".
