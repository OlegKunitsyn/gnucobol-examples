@@ -0,0 +1,147 @@
+       >>SOURCE FORMAT FREE
+*>*
+*> Scheduled job (cron/scheduler runs this before the microservice
+*> starts each morning): pulls the latest ECB daily rate file down
+*> to a staging path, validates that it actually parses as a rate
+*> table (right column count, a numeric rate in every cell) before
+*> swapping it into the live resources/eurofxref.csv, and pages
+*> ops via syslog if the fetch or the validation fails, instead of
+*> an empty or stale file only being noticed when the microservice
+*> itself won't start.
+*>*
+identification division.
+program-id. nightly-rate-fetch.
+environment division.
+configuration section.
+repository.
+    function csv-ecb-rates
+    function all intrinsic.
+input-output section.
+file-control.
+    select staging-file assign to dynamic staging-file-name
+        organization is sequential
+        file status is staging-status.
+data division.
+file section.
+fd staging-file.
+    01 staging-content pic x(4096).
+working-storage section.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-ERRROR value 3.
+
+    01 live-file-name pic x(256) value "resources/eurofxref.csv".
+    01 staging-file-name pic x(256) value "reports/eurofxref.fetch".
+    01 fetch-command pic x(512).
+    01 fetch-url pic x(256)
+        value "https://www.ecb.europa.eu/stats/eurofxref/eurofxref.csv".
+    01 fetch-rc pic s9(9) comp.
+    01 fetch-rc-display pic -(9)9.
+
+    01 staging-status pic x(2).
+        88 staging-ok value "00".
+
+    01 dataset.
+        05 dataset-ptr usage pointer.
+        05 dataset-count usage binary-long.
+    01 rate-count usage binary-long.
+    copy "modules/exchange-rate-table.cpy".
+
+    01 ws-syslog-message pic x(128).
+    01 ws-count-display pic zzzzzzzz9.
+    01 validation-ok pic x value "N".
+        88 validation-passed value "Y".
+procedure division.
+    accept fetch-url from environment "MS_ECB_FEED_URL"
+        on exception continue
+    end-accept.
+    accept staging-file-name from environment "MS_FETCH_STAGING_FILE"
+        on exception move "reports/eurofxref.fetch" to staging-file-name
+    end-accept.
+    accept live-file-name from environment "MS_RATES_FILE"
+        on exception move "resources/eurofxref.csv" to live-file-name
+    end-accept.
+
+    perform fetch-rate-file.
+    if fetch-rc not = 0
+        move fetch-rc to fetch-rc-display
+        string "nightly-rate-fetch: fetch failed, rc=" delimited by size
+               fetch-rc-display delimited by size
+            into ws-syslog-message
+        end-string
+        call "write-syslog" using SYSLOG-SEVERITY-ERRROR, ws-syslog-message
+        display function trim(ws-syslog-message) upon syserr
+        move 1 to return-code
+        goback
+    end-if.
+
+    perform validate-staged-file.
+    if not validation-passed
+        move "nightly-rate-fetch: downloaded file failed validation"
+            to ws-syslog-message
+        call "write-syslog" using SYSLOG-SEVERITY-ERRROR, ws-syslog-message
+        display function trim(ws-syslog-message) upon syserr
+        move 1 to return-code
+        goback
+    end-if.
+
+    perform swap-into-place.
+
+    move rate-count to ws-count-display.
+    display "nightly-rate-fetch: " function trim(ws-count-display)
+        " currencies refreshed into " function trim(live-file-name).
+    move 0 to return-code.
+    goback.
+
+fetch-rate-file section.
+    move spaces to fetch-command.
+    string "curl -fsS -o " delimited by size
+           function trim(staging-file-name) delimited by size
+           " " delimited by size
+           function trim(fetch-url) delimited by size
+        into fetch-command
+    end-string.
+*>     MS_ECB_FETCH_CMD lets ops swap in a different fetch mechanism
+*>     (a wrapper script, a cached mirror, a test stub) without
+*>     touching this program.
+    accept fetch-command from environment "MS_ECB_FETCH_CMD"
+        on exception continue
+    end-accept.
+    call "SYSTEM" using fetch-command giving fetch-rc.
+
+validate-staged-file section.
+    move "N" to validation-ok.
+    move 0 to rate-count.
+    open input staging-file.
+    if not staging-ok
+        exit paragraph
+    end-if.
+    perform until exit
+        read staging-file at end exit perform end-read
+    end-perform.
+    close staging-file.
+
+    move csv-ecb-rates(staging-content) to dataset.
+    move dataset-count to rate-count.
+    if rate-count > 0
+        set address of exchange-rates to dataset-ptr
+        move "Y" to validation-ok
+        perform varying idx from 1 by 1 until idx > rate-count
+            if rate-currency(idx) = spaces or rate-value(idx) = 0
+                move "N" to validation-ok
+                exit perform
+            end-if
+        end-perform
+    end-if.
+
+swap-into-place section.
+    move spaces to fetch-command.
+    string "cp " delimited by size
+           function trim(staging-file-name) delimited by size
+           " " delimited by size
+           function trim(live-file-name) delimited by size
+        into fetch-command
+    end-string.
+    call "SYSTEM" using fetch-command.
+end program nightly-rate-fetch.
+
+copy "modules/modules.cpy".
