@@ -0,0 +1,249 @@
+       >>SOURCE FORMAT FREE
+*>*
+*> Batch transform of the ECB historical rate feed
+*> (resources/eurofxref-hist.csv, one row per date, column headers
+*> are the currency codes, dates spelled out as "17 July 2020") into
+*> a flat staged file (resources/eurofxref-hist.dat, "yyyymmdd,rate,
+*> rate, ..." one row per date) that load-historical-rates can slurp
+*> quickly at request time.
+*>
+*> The historical file runs to years of daily rows, so a run that
+*> dies partway through (disk full, box rebooted, job cancelled)
+*> shouldn't have to start over: every checkpoint-interval rows this
+*> job records how many data rows it has staged in
+*> reports/hist-load.checkpoint. On restart it reads that count,
+*> skips that many rows back on the source file, and re-opens the
+*> staged file in EXTEND mode so it appends exactly where the last
+*> run left off instead of duplicating or losing rows.
+*>*
+identification division.
+program-id. hist-rate-loader.
+environment division.
+configuration section.
+repository. function all intrinsic.
+input-output section.
+file-control.
+    select source-file assign to dynamic source-file-name
+        organization line sequential
+        file status is source-status.
+    select target-file assign to dynamic target-file-name
+        organization line sequential
+        file status is target-status.
+    select checkpoint-file assign to dynamic checkpoint-file-name
+        organization line sequential
+        file status is checkpoint-status.
+data division.
+file section.
+fd source-file.
+    01 source-line pic x(2048).
+fd target-file.
+    01 target-line pic x(2048).
+fd checkpoint-file.
+    01 checkpoint-line pic x(9).
+working-storage section.
+    01 source-file-name pic x(256) value "resources/eurofxref-hist.csv".
+    01 target-file-name pic x(256) value "resources/eurofxref-hist.dat".
+    01 checkpoint-file-name pic x(256) value "reports/hist-load.checkpoint".
+    01 source-status pic x(2).
+        88 source-ok value "00".
+    01 target-status pic x(2).
+        88 target-ok value "00".
+    01 checkpoint-status pic x(2).
+        88 checkpoint-ok value "00".
+
+    01 checkpoint-interval pic 9(5) value 500.
+    01 ws-rows-to-skip pic 9(9) value 0.
+    01 ws-rows-processed pic 9(9) value 0.
+    01 ws-staged-row-count pic 9(9) value 0.
+
+    01 ws-scan-ptr pic 9(4) comp.
+    01 ws-token pic x(32).
+    01 ws-out-line pic x(2048).
+    01 ws-out-ptr pic 9(4) comp.
+
+    01 ws-iso-date pic x(8).
+    01 ws-day pic x(2).
+    01 ws-month-name pic x(16).
+    01 ws-month-number pic 9(2).
+    01 ws-year pic x(4).
+
+    01 month-names.
+        05 month-name occurs 12 times pic x(9).
+    01 ws-month-idx pic 9(2) comp.
+
+procedure division.
+    move "January" to month-name(1).
+    move "February" to month-name(2).
+    move "March" to month-name(3).
+    move "April" to month-name(4).
+    move "May" to month-name(5).
+    move "June" to month-name(6).
+    move "July" to month-name(7).
+    move "August" to month-name(8).
+    move "September" to month-name(9).
+    move "October" to month-name(10).
+    move "November" to month-name(11).
+    move "December" to month-name(12).
+
+    accept source-file-name from environment "MS_HIST_SOURCE"
+        on exception move "resources/eurofxref-hist.csv" to source-file-name
+    end-accept.
+    accept target-file-name from environment "MS_HIST_TARGET"
+        on exception move "resources/eurofxref-hist.dat" to target-file-name
+    end-accept.
+
+    perform read-checkpoint.
+    *> the checkpoint only records progress every checkpoint-interval
+    *> rows, so a crash between checkpoints leaves it stale; count what
+    *> is actually staged in target-file and resume from there instead
+    *> of trusting a checkpoint that may understate it, or duplicating
+    *> rows already written since the last one
+    perform count-staged-rows.
+
+    open input source-file.
+    if not source-ok
+        display "hist-rate-loader: cannot open "
+            function trim(source-file-name) upon syserr
+        stop run
+    end-if.
+
+    *> the header row is re-read (and re-staged, on a fresh run) every
+    *> time; only the data rows are subject to the skip/resume count
+    read source-file at end
+        display "hist-rate-loader: empty source file" upon syserr
+        close source-file
+        stop run
+    end-read.
+
+    if ws-rows-to-skip = 0
+        open output target-file
+        perform transform-header-line
+        write target-line from ws-out-line
+    else
+        open extend target-file
+    end-if.
+
+    perform until exit
+        read source-file at end exit perform end-read
+        add 1 to ws-rows-processed
+        if ws-rows-processed > ws-rows-to-skip
+            perform transform-data-line
+            write target-line from ws-out-line
+            if function mod(ws-rows-processed, checkpoint-interval) = 0
+                perform write-checkpoint
+            end-if
+        end-if
+    end-perform.
+
+    perform write-checkpoint.
+    close source-file, target-file.
+
+    display "hist-rate-loader: " ws-rows-processed " data rows staged".
+    goback.
+
+read-checkpoint section.
+    move 0 to ws-rows-to-skip.
+    open input checkpoint-file.
+    if checkpoint-ok
+        read checkpoint-file at end continue end-read
+        if checkpoint-ok
+            move function numval(checkpoint-line) to ws-rows-to-skip
+        end-if
+        close checkpoint-file
+    end-if.
+
+write-checkpoint section.
+    open output checkpoint-file.
+    move ws-rows-processed to checkpoint-line.
+    write checkpoint-line.
+    close checkpoint-file.
+
+count-staged-rows section.
+    move 0 to ws-staged-row-count.
+    open input target-file.
+    if target-ok
+        read target-file at end continue end-read
+        perform until exit
+            read target-file at end exit perform end-read
+            add 1 to ws-staged-row-count
+        end-perform
+        close target-file
+        if ws-staged-row-count > ws-rows-to-skip
+            move ws-staged-row-count to ws-rows-to-skip
+        end-if
+    end-if.
+
+transform-header-line section.
+    move spaces to ws-out-line.
+    move 1 to ws-out-ptr.
+    move 1 to ws-scan-ptr.
+    move spaces to ws-token.
+    *> first column is the "Date" label, not a currency code - skip it
+    unstring source-line delimited by "," into ws-token
+        with pointer ws-scan-ptr
+    end-unstring.
+    perform until ws-scan-ptr > length(function trim(source-line))
+        move spaces to ws-token
+        unstring source-line delimited by "," into ws-token
+            with pointer ws-scan-ptr
+        end-unstring
+        if function trim(ws-token) not = spaces
+            string "," delimited by size
+                   function trim(ws-token) delimited by size
+                into ws-out-line
+                with pointer ws-out-ptr
+            end-string
+        end-if
+    end-perform.
+    move ws-out-line(2:) to ws-out-line.
+
+transform-data-line section.
+    move spaces to ws-out-line.
+    move 1 to ws-out-ptr.
+    move 1 to ws-scan-ptr.
+    move spaces to ws-token.
+    unstring source-line delimited by "," into ws-token
+        with pointer ws-scan-ptr
+    end-unstring.
+    perform parse-date.
+    string ws-iso-date delimited by size into ws-out-line
+        with pointer ws-out-ptr
+    end-string.
+    perform until ws-scan-ptr > length(function trim(source-line))
+        move spaces to ws-token
+        unstring source-line delimited by "," into ws-token
+            with pointer ws-scan-ptr
+        end-unstring
+        move function trim(ws-token) to ws-token
+        if ws-token = spaces
+            move 0 to ws-token(1:1)
+        end-if
+        string "," delimited by size
+               function trim(ws-token) delimited by size
+            into ws-out-line
+            with pointer ws-out-ptr
+        end-string
+    end-perform.
+
+parse-date section.
+    move spaces to ws-day, ws-month-name, ws-year.
+    unstring function trim(ws-token) delimited by space into
+        ws-day, ws-month-name, ws-year
+    end-unstring.
+    move 0 to ws-month-number.
+    perform varying ws-month-idx from 1 by 1 until ws-month-idx > 12
+        if month-name(ws-month-idx) = function trim(ws-month-name)
+            move ws-month-idx to ws-month-number
+            exit perform
+        end-if
+    end-perform.
+    move spaces to ws-iso-date.
+    move ws-year to ws-iso-date(1:4).
+    move ws-month-number to ws-iso-date(5:2).
+    if function trim(ws-day) is numeric and length(function trim(ws-day)) = 1
+        move "0" to ws-iso-date(7:1)
+        move function trim(ws-day) to ws-iso-date(8:1)
+    else
+        move function trim(ws-day) to ws-iso-date(7:2)
+    end-if.
+end program hist-rate-loader.
