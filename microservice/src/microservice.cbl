@@ -3,12 +3,65 @@ identification division.
 program-id. microservice.
 environment division.
 configuration section.
-repository. 
+repository.
+    function all intrinsic.
+data division.
+working-storage section.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-ERRROR value 3.
+    01 dataset external.
+        05 dataset-ptr usage pointer.
+        05 dataset-count usage binary-long.
+        05 dataset-loaded-at pic x(26).
+    01 listen-host pic x(64) value "localhost".
+    01 listen-port usage binary-long value 8000.
+    01 listen-port-text pic x(10).
+    01 ws-reload-status pic 9.
+procedure division.
+    *> host/port default to localhost:8000 but can be overridden per
+    *> instance (DR box, partner-facing interface, ...) so the same
+    *> build can run several instances at once
+    accept listen-host from environment "MS_LISTEN_HOST"
+        on exception move "localhost" to listen-host
+    end-accept.
+    accept listen-port-text from environment "MS_LISTEN_PORT"
+        on exception move "8000" to listen-port-text
+    end-accept.
+    if function trim(listen-port-text) is not equal to spaces
+        and function trim(listen-port-text) is numeric
+        move function trim(listen-port-text) to listen-port
+    end-if.
+
+    call "reload-rates" using ws-reload-status.
+    if ws-reload-status not = 0
+        display "Error reading file" upon syserr
+        stop run
+    end-if.
+
+    *> start HTTP server with http-handler callback
+    call "receive-tcp" using listen-host, listen-port, 0,
+        address of entry "http-handler".
+end program microservice.
+
+*>***************************************************************
+*> RELOAD-RATES
+*>
+*> Loads resources/eurofxref.csv (or MS_RATES_FILE, when set) into
+*> the shared dataset external item. Called once at startup, and
+*> again on demand from http-handler's admin/reload route so a
+*> corrected or refreshed file on disk is picked up without
+*> bouncing the process.
+*>***************************************************************
+identification division.
+program-id. reload-rates.
+environment division.
+configuration section.
+repository.
     function csv-ecb-rates
     function all intrinsic.
 input-output section.
 file-control.
-    select file-csv assign to "resources/eurofxref.csv" 
+    select file-csv assign to dynamic csv-file-name
     organization is sequential
     file status is file-status.
 data division.
@@ -18,107 +71,759 @@ fd file-csv.
 working-storage section.
     78 SYSLOG-FACILITY-USER value 8.
     78 SYSLOG-SEVERITY-ERRROR value 3.
+    01 csv-file-name pic x(256) value "resources/eurofxref.csv".
     01 file-status pic x(2).
         88 file-exists value "00".
+    01 ws-syslog-message pic x(128).
+    01 ws-previous-dataset-ptr usage pointer.
     01 dataset external.
         05 dataset-ptr usage pointer.
-procedure division. 
-    *> read CSV file into csv-content
+        05 dataset-count usage binary-long.
+        05 dataset-loaded-at pic x(26).
+linkage section.
+    01 l-status pic 9.
+procedure division using l-status.
+    move 1 to l-status.
+
+    accept csv-file-name from environment "MS_RATES_FILE"
+        on exception move "resources/eurofxref.csv" to csv-file-name
+    end-accept.
+
     open input file-csv.
     if not file-exists
-        display "Error reading file" upon syserr
-        stop run
-    end-if. 
+        string "reload-rates: cannot open " delimited by size
+               function trim(csv-file-name) delimited by size
+            into ws-syslog-message
+        end-string
+        call "write-syslog" using SYSLOG-SEVERITY-ERRROR, ws-syslog-message
+        goback
+    end-if.
     perform until exit
         read file-csv at end exit perform end-read
     end-perform.
     close file-csv.
 
-    *> convert csv-content to the list of key-value pairs
+*>     /admin/reload can run many times over a long-lived process, so
+*>     the rate table csv-ecb-rates just allocated has to replace --
+*>     not leak -- whatever block dataset-ptr pointed at before
+    move dataset-ptr to ws-previous-dataset-ptr.
     move csv-ecb-rates(csv-content) to dataset.
+    move function current-date to dataset-loaded-at.
+    if ws-previous-dataset-ptr not equal null
+        free ws-previous-dataset-ptr
+    end-if.
+    move 0 to l-status.
+end program reload-rates.
 
-    *> start HTTP server with http-handler callback
-    call "receive-tcp" using "localhost", 8000, 0, address of entry "http-handler".
-end program microservice.
-
+*>***************************************************************
+*> HTTP-HANDLER
+*>
+*> Single entry point for every route the microservice exposes:
+*>   GET /<currency>/<amount>                 foreign -> EUR
+*>   GET /EUR/<currency>/<amount>              EUR -> foreign
+*>   GET /<currency>/<amount>/<date>           historical foreign -> EUR
+*>   GET /batch/<currency>:<amount>,...        many conversions at once
+*>   GET /validate-iban/<iban>                 IBAN checksum
+*>   GET /status                               health/monitoring
+*>   GET /admin/reload                         reload the rates file
+*>***************************************************************
 identification division.
 program-id. http-handler.
 environment division.
 configuration section.
-repository. function all intrinsic.
+repository.
+    function iban-checksum
+    function substr-pos
+    function all intrinsic.
+input-output section.
+file-control.
+    select txn-log assign to "reports/transaction.log"
+    organization line sequential
+    file status is txn-log-status.
 data division.
+file section.
+fd txn-log.
+    01 txn-log-record pic x(120).
 working-storage section.
     78 CRLF value x"0D" & x"0A".
     78 HTTP-OK value "200 OK".
     78 HTTP-NOT-FOUND value "404 Not Found".
+    78 HTTP-UNAUTHORIZED value "401 Unauthorized".
+    78 HTTP-METHOD-NOT-ALLOWED value "405 Method Not Allowed".
+    78 SYSLOG-SEVERITY-ERRROR value 3.
+    01 ws-syslog-message pic x(128).
+
     01 dataset external.
         05 dataset-ptr usage pointer.
-    01 exchange-rates based.
-        05 filer occurs 64 times indexed by idx.
-            10 rate-currency pic x(3).
-            10 rate-value pic 9(7)V9(8).
-    01 request-method pic x(3).
+        05 dataset-count usage binary-long.
+        05 dataset-loaded-at pic x(26).
+    01 rate-count usage binary-long.
+    copy "modules/exchange-rate-table.cpy".
+
+    copy "modules/historical-rate-table.cpy".
+
+    01 api-key-state pic x value "U".
+        88 api-key-not-checked-yet value "U".
+        88 api-key-required value "Y".
+    01 api-key-expected pic x(64).
+    01 api-key-given pic x(64).
+    01 caller-authorized pic x value "Y".
+        88 is-authorized value "Y".
+
+    01 request-method pic x(8).
         88 http-get value "GET".
-    01 request-path.
-        05 filler pic x value "/".
-        05 get-currency pic x(3).
-        05 filler pic x value "/".
-        05 get-amount pic x(32).
-    01 response.
-        05 response-header.
-            10 filler pic x(9) value "HTTP/1.1" & SPACE.
-            10 response-status pic x(13).
-            10 filler pic x(2) value CRLF.
-            10 filler pic x(32) value "Content-Type: application/json" & CRLF.
-            10 filler pic x(16) value "Content-Length: ".
-            10 response-content-length pic 9(2).
-            10 filler pic x(2) value CRLF.
-            10 filler pic x(2) value CRLF.
-        05 response-content.
-            10 filler pic x(11) value '{"amount": '.
-            10 eur-amount pic z(14)9.9(16).
-            10 filler pic x(1) value '}'.
+*>     wide enough to carry a /batch/... URL of hundreds of
+*>     currency:amount pairs, not just a single-conversion path
+    01 request-full-path pic x(16384).
+    01 request-version pic x(16).
+    01 path-no-slash pic x(16384).
+    01 path-seg-count pic 9(2) comp value 0.
+    01 path-segments.
+        05 path-seg occurs 8 times pic x(16384).
+    01 seg-scan-ptr pic 9(5) comp.
+    01 seg-token pic x(16384).
+
+    01 found-idx usage binary-long.
+    01 found-flag pic x value "N".
+        88 currency-found value "Y".
+    01 found-col usage binary-long.
+    01 found-row usage binary-long.
+    01 ws-count-display pic zzzzzzzz9.
+    01 ws-iban-reason pic 9.
+
+    01 amount-in pic x(32).
+    01 amount-numeric pic 9(12)v9(8).
+    01 eur-amount pic 9(12)v9(8).
+    01 decimals pic 9 value 2.
+    01 amount-text-2dp pic -(10)9.99.
+    01 amount-text-0dp pic -(10)9.
+    01 amount-text pic x(30).
+
+    01 iso-date pic x(8).
+    01 ws-date-char pic x.
+    01 ws-date-idx pic 9(2) comp.
+    01 ws-date-out-idx pic 9(2) comp.
+
+    01 error-message pic x(64).
+    01 resp-status-text pic x(20).
+*>     sized to hold the JSON for a hundreds-of-pairs batch response,
+*>     not just a single "amount" result
+    01 resp-body pic x(32768).
+    01 resp-body-length pic 9(6) comp.
+    01 json-ptr pic 9(6) comp.
+    01 resp-length-text pic zzzzz9.
+    01 resp-ptr pic 9(6) comp.
+    01 response-line pic x(33024).
+
+    01 ws-reload-status pic 9.
+    01 txn-log-status pic x(2).
+    01 txn-timestamp pic x(21).
+
+    01 batch-pairs pic x(16384).
+    01 batch-scan-ptr pic 9(5) comp.
+    01 batch-pair pic x(40).
+    01 batch-currency pic x(3).
+    01 batch-amount pic x(20).
+    01 batch-sep-ptr pic 9(4) comp.
 linkage section.
     01 l-buffer pic x any length.
-    01 l-length usage binary-int unsigned.
+    01 l-length usage binary-long unsigned.
 procedure division using l-buffer, l-length returning omitted.
-    *> initialize exchange rates
     set address of exchange-rates to dataset-ptr.
-    
-    *> parse request as "GET /<currency>/<amount>"
-    unstring l-buffer(1:l-length) delimited by all SPACES into 
-       request-method, request-path.
+    move dataset-count to rate-count.
+
+    move spaces to request-method, request-full-path, request-version.
+    unstring l-buffer(1:l-length) delimited by all spaces into
+        request-method, request-full-path, request-version.
+
     if not http-get
-        perform response-NOK
+        move "405 Method Not Allowed" to resp-status-text
+        move "method not allowed" to error-message
+        perform send-error
+    end-if.
+
+*>     request-full-path is wide enough for a /batch/... URL of
+*>     hundreds of pairs; a path that still fills it edge-to-edge (no
+*>     room for the space padding an UNSTRING leaves behind) means the
+*>     real request line was longer than that and got cut off -- say
+*>     so instead of quietly acting on a truncated path
+    if request-full-path(length(request-full-path):1) not = space
+        move "400 Bad Request" to resp-status-text
+        move "request path too long, truncated" to error-message
+        perform send-error
+    end-if.
+
+    perform split-path.
+
+    *> /status is left open so monitoring can probe health without a key
+    if path-seg-count not = 1 or path-seg(1) not = "status"
+        perform check-api-key
+        if not is-authorized
+            move HTTP-UNAUTHORIZED to resp-status-text
+            move "unauthorized" to error-message
+            perform send-error
+        end-if
+    end-if.
+
+    evaluate true
+        when path-seg-count = 1 and path-seg(1) = "status"
+            perform handle-status
+        when path-seg-count = 2 and path-seg(1) = "admin"
+                and path-seg(2) = "reload"
+            perform handle-admin-reload
+        when path-seg-count = 2 and path-seg(1) = "validate-iban"
+            perform handle-validate-iban
+        when path-seg-count = 2 and path-seg(1) = "batch"
+            perform handle-batch
+        when path-seg-count = 3 and path-seg(1) = "EUR"
+            perform handle-reverse-convert
+        when path-seg-count = 3
+            perform handle-historical-convert
+        when path-seg-count = 2
+            perform handle-convert
+        when other
+            move "route not found" to error-message
+            perform send-not-found
+    end-evaluate.
+
+*>----------------------------------------------------------------
+*> request parsing helpers
+*>----------------------------------------------------------------
+split-path section.
+    move 0 to path-seg-count.
+    move spaces to path-no-slash.
+    if request-full-path(1:1) = "/"
+        move request-full-path(2:) to path-no-slash
+    else
+        move request-full-path to path-no-slash
+    end-if.
+    move 1 to seg-scan-ptr.
+    perform until seg-scan-ptr > length(path-no-slash)
+        or path-seg-count > 8
+        move spaces to seg-token
+        unstring path-no-slash delimited by "/" into seg-token
+            with pointer seg-scan-ptr
+        end-unstring
+        add 1 to path-seg-count
+        if path-seg-count <= 8
+            move function trim(seg-token) to path-seg(path-seg-count)
+        end-if
+    end-perform.
+    if path-seg-count > 0 and path-seg(path-seg-count) = spaces
+        subtract 1 from path-seg-count
+    end-if.
+
+check-api-key section.
+    move "Y" to caller-authorized.
+    if api-key-not-checked-yet
+        accept api-key-expected from environment "MS_API_KEY"
+            on exception move spaces to api-key-expected
+        end-accept
+        if api-key-expected = spaces
+            move "N" to api-key-state
+        else
+            move "Y" to api-key-state
+        end-if
+    end-if.
+    if api-key-required
+        move spaces to api-key-given
+        perform extract-api-key-header
+        if function trim(api-key-given) not = function trim(api-key-expected)
+            move "N" to caller-authorized
+        end-if
+    end-if.
+
+extract-api-key-header section.
+*>     header names are case-insensitive per HTTP, and several client
+*>     libraries send "x-api-key" rather than the canonical casing, so
+*>     search an upper-cased copy rather than the literal header text
+    move substr-pos(function upper-case(l-buffer(1:l-length)),
+        "X-API-KEY:") to found-idx.
+    if found-idx not = 0
+        unstring l-buffer(found-idx + 10:l-length - found-idx - 9)
+            delimited by CRLF into api-key-given
+        end-unstring
+        move function trim(api-key-given) to api-key-given
     end-if.
 
-    *> find currency and calculate eur-amount
-    perform varying idx from 1 by 1 until idx > 64
-        if rate-currency(idx) = get-currency
-            compute eur-amount = numval(get-amount) / rate-value(idx) 
-                on size error perform response-NOK
-            end-compute
-           perform response-OK
+find-currency section.
+    move "N" to found-flag.
+    perform varying idx from 1 by 1 until idx > rate-count
+        if rate-currency(idx) = batch-currency
+            move idx to found-idx
+            move "Y" to found-flag
+            exit perform
         end-if
     end-perform.
 
-    *> or nothing
-    perform response-NOK.
+decimals-for-currency section.
+    move 2 to decimals.
+    evaluate batch-currency
+        when "JPY" when "KRW" when "ISK" when "CLP"
+        when "PYG" when "VND" when "UGX"
+            move 0 to decimals
+    end-evaluate.
+
+format-amount section.
+    move spaces to amount-text.
+    if decimals = 0
+        compute amount-text-0dp rounded mode is nearest-even = eur-amount
+        move function trim(amount-text-0dp) to amount-text
+    else
+        compute amount-text-2dp rounded mode is nearest-even = eur-amount
+        move function trim(amount-text-2dp) to amount-text
+    end-if.
+
+*>----------------------------------------------------------------
+*> route handlers
+*>----------------------------------------------------------------
+handle-convert section.
+    move path-seg(1) to batch-currency.
+    move path-seg(2) to amount-in.
+    perform find-currency.
+    if not currency-found
+        move "currency not found" to error-message
+        perform send-not-found
+    end-if.
+    if function test-numval(function trim(amount-in)) not = 0
+        move "amount is not numeric" to error-message
+        perform send-bad-request
+    end-if.
+    move function numval(amount-in) to amount-numeric.
+    compute eur-amount rounded mode is nearest-even =
+        amount-numeric / rate-value(found-idx)
+        on size error
+            move "amount overflowed" to error-message
+            perform send-bad-request
+    end-compute.
+    perform decimals-for-currency.
+    perform format-amount.
+    perform log-transaction.
+    move spaces to resp-body.
+    move 1 to json-ptr.
+    string '{"amount": ' delimited by size
+           function trim(amount-text) delimited by size
+           '}' delimited by size
+        into resp-body
+        with pointer json-ptr
+    end-string.
+    compute resp-body-length = json-ptr - 1.
+    move HTTP-OK to resp-status-text.
+    perform send-response.
+
+handle-reverse-convert section.
+    move path-seg(2) to batch-currency.
+    move path-seg(3) to amount-in.
+    perform find-currency.
+    if not currency-found
+        move "currency not found" to error-message
+        perform send-not-found
+    end-if.
+    if function test-numval(function trim(amount-in)) not = 0
+        move "amount is not numeric" to error-message
+        perform send-bad-request
+    end-if.
+    move function numval(amount-in) to amount-numeric.
+    compute eur-amount rounded mode is nearest-even =
+        amount-numeric * rate-value(found-idx)
+        on size error
+            move "amount overflowed" to error-message
+            perform send-bad-request
+    end-compute.
+    perform decimals-for-currency.
+    perform format-amount.
+    perform log-transaction.
+    move spaces to resp-body.
+    move 1 to json-ptr.
+    string '{"amount": ' delimited by size
+           function trim(amount-text) delimited by size
+           '}' delimited by size
+        into resp-body
+        with pointer json-ptr
+    end-string.
+    compute resp-body-length = json-ptr - 1.
+    move HTTP-OK to resp-status-text.
+    perform send-response.
 
-response-OK section.
-    move HTTP-OK to response-status.
-    move byte-length(response-content) to response-content-length.
-    perform response-any.
+handle-historical-convert section.
+    perform ensure-historical-loaded.
+    if not hist-is-loaded
+        move "historical rates not available" to error-message
+        perform send-not-found
+    end-if.
+
+    move path-seg(1) to batch-currency.
+    move path-seg(2) to amount-in.
+    move 0 to found-col.
+    perform varying idx from 1 by 1 until idx > hist-currency-count
+        if hist-currency-code(idx) = batch-currency
+            move idx to found-col
+            exit perform
+        end-if
+    end-perform.
+    if found-col = 0
+        move "currency not found" to error-message
+        perform send-not-found
+    end-if.
+
+    perform normalize-date.
+    move 0 to found-row.
+    perform varying hridx from 1 by 1 until hridx > hist-row-count
+        if hist-date(hridx) = iso-date
+            move hridx to found-row
+            exit perform
+        end-if
+    end-perform.
+    if found-row = 0
+        move "no rate for that date" to error-message
+        perform send-not-found
+    end-if.
+
+    if function test-numval(function trim(amount-in)) not = 0
+        move "amount is not numeric" to error-message
+        perform send-bad-request
+    end-if.
+    move function numval(amount-in) to amount-numeric.
+    compute eur-amount rounded mode is nearest-even =
+        amount-numeric / hist-value(found-row, found-col)
+        on size error
+            move "amount overflowed" to error-message
+            perform send-bad-request
+    end-compute.
+    perform decimals-for-currency.
+    perform format-amount.
+    perform log-transaction.
+    move spaces to resp-body.
+    move 1 to json-ptr.
+    string '{"amount": ' delimited by size
+           function trim(amount-text) delimited by size
+           '}' delimited by size
+        into resp-body
+        with pointer json-ptr
+    end-string.
+    compute resp-body-length = json-ptr - 1.
+    move HTTP-OK to resp-status-text.
+    perform send-response.
+
+normalize-date section.
+    move spaces to iso-date.
+    move 0 to ws-date-out-idx.
+    perform varying ws-date-idx from 1 by 1
+        until ws-date-idx > length(path-seg(3))
+        or ws-date-out-idx > 8
+        move path-seg(3)(ws-date-idx:1) to ws-date-char
+        if ws-date-char is numeric
+            add 1 to ws-date-out-idx
+            move ws-date-char to iso-date(ws-date-out-idx:1)
+        end-if
+    end-perform.
+
+ensure-historical-loaded section.
+    if not hist-is-loaded
+        call "load-historical-rates"
+    end-if.
+
+handle-batch section.
+    move path-seg(2) to batch-pairs.
+    move spaces to resp-body.
+    move 1 to json-ptr.
+    string '{"results": [' delimited by size into resp-body
+        with pointer json-ptr
+    end-string.
+    move 1 to batch-scan-ptr.
+    move 0 to found-row.
+    perform until batch-scan-ptr > length(function trim(batch-pairs))
+        move spaces to batch-pair
+        unstring batch-pairs delimited by "," into batch-pair
+            with pointer batch-scan-ptr
+        end-unstring
+        if function trim(batch-pair) not = spaces
+            perform convert-one-batch-pair
+        end-if
+    end-perform.
+    string '] }' delimited by size into resp-body
+        with pointer json-ptr
+    end-string.
+    compute resp-body-length = json-ptr - 1.
+    move HTTP-OK to resp-status-text.
+    perform send-response.
+
+convert-one-batch-pair section.
+    move 1 to batch-sep-ptr.
+    move spaces to batch-currency, batch-amount.
+    unstring batch-pair delimited by ":" into batch-currency, batch-amount
+        with pointer batch-sep-ptr
+    end-unstring.
+    move function trim(batch-currency) to batch-currency.
+    perform find-currency.
+    if found-row > 0
+        string ', ' delimited by size into resp-body with pointer json-ptr
+        end-string
+    end-if.
+    add 1 to found-row.
+    if currency-found and function test-numval(function trim(batch-amount)) = 0
+        move function trim(batch-amount) to amount-in
+        move function numval(amount-in) to amount-numeric
+        compute eur-amount rounded mode is nearest-even =
+            amount-numeric / rate-value(found-idx)
+            on size error move 0 to eur-amount
+        end-compute
+        perform decimals-for-currency
+        perform format-amount
+        perform log-transaction
+        string '{"currency": "' delimited by size
+               function trim(batch-currency) delimited by size
+               '", "amount": ' delimited by size
+               function trim(amount-text) delimited by size
+               '}' delimited by size
+            into resp-body
+            with pointer json-ptr
+        end-string
+    else
+        string '{"currency": "' delimited by size
+               function trim(batch-currency) delimited by size
+               '", "error": "not found or invalid amount"}' delimited by size
+            into resp-body
+            with pointer json-ptr
+        end-string
+    end-if.
+
+handle-validate-iban section.
+    move 0 to ws-iban-reason.
+    move iban-checksum(function trim(path-seg(2)), ws-iban-reason)
+        to found-idx.
+    move spaces to resp-body.
+    move 1 to json-ptr.
+    if found-idx = 1
+        string '{"valid": true}' delimited by size into resp-body
+            with pointer json-ptr
+        end-string
+    else
+        move ws-iban-reason to ws-count-display
+        string '{"valid": false, "reason_code": ' delimited by size
+               function trim(ws-count-display) delimited by size
+               '}' delimited by size
+            into resp-body
+            with pointer json-ptr
+        end-string
+    end-if.
+    compute resp-body-length = json-ptr - 1.
+    move HTTP-OK to resp-status-text.
+    perform send-response.
 
-response-NOK section.
-    move HTTP-NOT-FOUND to response-status.
-    move 0 to response-content-length.
-    perform response-any.
+handle-status section.
+    move spaces to resp-body.
+    move 1 to json-ptr.
+    move rate-count to ws-count-display.
+    string '{"status": "ok", "rates_loaded_at": "' delimited by size
+           dataset-loaded-at delimited by size
+           '", "currency_count": ' delimited by size
+           function trim(ws-count-display) delimited by size
+           '}' delimited by size
+        into resp-body
+        with pointer json-ptr
+    end-string.
+    compute resp-body-length = json-ptr - 1.
+    move HTTP-OK to resp-status-text.
+    perform send-response.
 
-response-any section.
-    string response delimited by size into l-buffer.
-    compute l-length = byte-length(response-header) + response-content-length.
+handle-admin-reload section.
+    call "reload-rates" using ws-reload-status.
+    set address of exchange-rates to dataset-ptr.
+    move dataset-count to rate-count.
+    move spaces to resp-body.
+    move 1 to json-ptr.
+    if ws-reload-status = 0
+        move rate-count to ws-count-display
+        string '{"reloaded": true, "currency_count": ' delimited by size
+               function trim(ws-count-display) delimited by size
+               '}' delimited by size
+            into resp-body
+            with pointer json-ptr
+        end-string
+        move HTTP-OK to resp-status-text
+    else
+        string '{"reloaded": false}' delimited by size into resp-body
+            with pointer json-ptr
+        end-string
+        move "500 Internal Server Error" to resp-status-text
+    end-if.
+    compute resp-body-length = json-ptr - 1.
+    perform send-response.
+
+log-transaction section.
+    move function current-date to txn-timestamp.
+    move spaces to txn-log-record.
+    string txn-timestamp(1:14) delimited by size
+           "," delimited by size
+           batch-currency delimited by size
+           "," delimited by size
+           function trim(amount-in) delimited by size
+           "," delimited by size
+           function trim(amount-text) delimited by size
+        into txn-log-record
+    end-string.
+    open extend txn-log.
+    if txn-log-status not = "00"
+        open output txn-log
+    end-if.
+    if txn-log-status not = "00"
+        move "http-handler: cannot open reports/transaction.log, status "
+            to ws-syslog-message
+        string function trim(ws-syslog-message) delimited by size
+               txn-log-status delimited by size
+            into ws-syslog-message
+        end-string
+        call "write-syslog" using SYSLOG-SEVERITY-ERRROR, ws-syslog-message
+        display function trim(ws-syslog-message) upon syserr
+        exit paragraph
+    end-if.
+    write txn-log-record.
+    close txn-log.
+
+*>----------------------------------------------------------------
+*> response builders
+*>----------------------------------------------------------------
+send-not-found section.
+    move HTTP-NOT-FOUND to resp-status-text.
+    perform send-error.
+
+send-bad-request section.
+    move "400 Bad Request" to resp-status-text.
+    perform send-error.
+
+send-error section.
+    move spaces to resp-body.
+    move 1 to json-ptr.
+    string '{"error": "' delimited by size
+           function trim(error-message) delimited by size
+           '"}' delimited by size
+        into resp-body
+        with pointer json-ptr
+    end-string.
+    compute resp-body-length = json-ptr - 1.
+    perform send-response.
+
+send-response section.
+    move spaces to response-line.
+    move 1 to resp-ptr.
+    move resp-body-length to resp-length-text.
+    string "HTTP/1.1 " delimited by size
+           resp-status-text delimited by size
+           CRLF delimited by size
+           "Content-Type: application/json" delimited by size
+           CRLF delimited by size
+           "Content-Length: " delimited by size
+           function trim(resp-length-text) delimited by size
+           CRLF delimited by size
+           CRLF delimited by size
+           resp-body(1:resp-body-length) delimited by size
+        into response-line
+        with pointer resp-ptr
+    end-string.
+    move response-line to l-buffer.
+    compute l-length = resp-ptr - 1.
     goback.
 end program http-handler.
 
+*>***************************************************************
+*> LOAD-HISTORICAL-RATES
+*>
+*> Slurps the staged historical rate file (resources/eurofxref-hist
+*> .dat, produced by the hist-rate-loader batch job) into the
+*> dataset-hist external item. Called lazily, the first time
+*> http-handler sees a historical-rate request, so a box that never
+*> serves one never pays to load it.
+*>***************************************************************
+identification division.
+program-id. load-historical-rates.
+environment division.
+configuration section.
+repository. function all intrinsic.
+input-output section.
+file-control.
+    select hist-data assign to dynamic hist-file-name
+        organization line sequential
+        file status is hist-file-status.
+data division.
+file section.
+fd hist-data.
+    01 hist-line pic x(2048).
+working-storage section.
+    01 hist-file-name pic x(256) value "resources/eurofxref-hist.dat".
+    01 hist-file-status pic x(2).
+        88 hist-file-ok value "00".
+    01 ws-scan-ptr pic 9(4) comp.
+    01 ws-token pic x(32).
+    01 ws-first-line pic x value "Y".
+        88 is-first-line value "Y".
+    01 ws-col pic 9(4) comp.
+    copy "modules/historical-rate-table.cpy".
+procedure division.
+    accept hist-file-name from environment "MS_HIST_TARGET"
+        on exception move "resources/eurofxref-hist.dat" to hist-file-name
+    end-accept.
+
+    move 0 to hist-currency-count, hist-row-count.
+    open input hist-data.
+    if not hist-file-ok
+        move "N" to hist-loaded
+        goback
+    end-if.
+
+    move "Y" to ws-first-line.
+    perform until exit
+        read hist-data at end exit perform end-read
+        if is-first-line
+            perform parse-header-line
+            move "N" to ws-first-line
+        else
+            perform parse-data-line
+        end-if
+    end-perform.
+    close hist-data.
+
+    move "Y" to hist-loaded.
+    goback.
+
+parse-header-line section.
+    move 1 to ws-scan-ptr.
+    perform until ws-scan-ptr > length(function trim(hist-line))
+        or hist-currency-count >= 64
+        move spaces to ws-token
+        unstring hist-line delimited by "," into ws-token
+            with pointer ws-scan-ptr
+        end-unstring
+        if function trim(ws-token) not = spaces
+            add 1 to hist-currency-count
+            move function trim(ws-token) to hist-currency-code(hist-currency-count)
+        end-if
+    end-perform.
+
+parse-data-line section.
+    if hist-row-count < 20000
+        add 1 to hist-row-count
+        move 1 to ws-scan-ptr
+        move spaces to ws-token
+        unstring hist-line delimited by "," into ws-token
+            with pointer ws-scan-ptr
+        end-unstring
+        move function trim(ws-token) to hist-date(hist-row-count)
+        move 0 to ws-col
+        perform until ws-scan-ptr > length(function trim(hist-line))
+            or ws-col >= hist-currency-count
+            move spaces to ws-token
+            unstring hist-line delimited by "," into ws-token
+                with pointer ws-scan-ptr
+            end-unstring
+            add 1 to ws-col
+            if function test-numval(function trim(ws-token)) = 0
+                move function numval(ws-token) to hist-value(hist-row-count, ws-col)
+            else
+                move 0 to hist-value(hist-row-count, ws-col)
+            end-if
+        end-perform
+    end-if.
+end program load-historical-rates.
+
 copy "modules/modules.cpy".
