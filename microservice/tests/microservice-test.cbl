@@ -11,18 +11,63 @@ data division.
 working-storage section.
     01 dataset external.
         05 dataset-ptr usage pointer.
-    01 buffer pic x(1024) value "GET /USD/1 HTTP1.1".
+        05 dataset-count usage binary-long.
+        05 dataset-loaded-at pic x(26).
+    01 buffer pic x(4096).
 procedure division.
     move csv-ecb-rates(concatenate("Date, USD, " x"0a" "17 July 2020, 1.1428, ")) to dataset.
+    move function current-date to dataset-loaded-at.
+
+    move "GET /USD/1 HTTP1.1" & spaces to buffer.
+    call "http-handler" using buffer, byte-length(buffer).
+    perform convert-test.
+
+    move "GET /EUR/USD/1 HTTP1.1" & spaces to buffer.
+    call "http-handler" using buffer, byte-length(buffer).
+    perform reverse-convert-test.
+
+    move "GET /XXX/1 HTTP1.1" & spaces to buffer.
+    call "http-handler" using buffer, byte-length(buffer).
+    perform unknown-currency-test.
+
+    move "GET /status HTTP1.1" & spaces to buffer.
+    call "http-handler" using buffer, byte-length(buffer).
+    perform status-test.
+
+    move "GET /validate-iban/BE71096123456769 HTTP1.1" & spaces to buffer.
+    call "http-handler" using buffer, byte-length(buffer).
+    perform validate-iban-test.
+
+    move "GET /batch/USD:1,XXX:1 HTTP1.1" & spaces to buffer.
     call "http-handler" using buffer, byte-length(buffer).
-    perform http-handler-test.
+    perform batch-test.
     goback.
 
-http-handler-test section.
+convert-test section.
     call "assert-notequals" using 0, substr-pos(buffer, "HTTP/1.1 200 OK").
     call "assert-notequals" using 0, substr-pos(buffer, "Content-Type: application/json").
-    call "assert-notequals" using 0, substr-pos(buffer, "Content-Length: 44").
-    call "assert-equals" using 104, substr-pos(buffer, "0.8750437521876093").
+    call "assert-notequals" using 0, substr-pos(buffer, '{"amount": 0.88}').
+
+reverse-convert-test section.
+    call "assert-notequals" using 0, substr-pos(buffer, "HTTP/1.1 200 OK").
+    call "assert-notequals" using 0, substr-pos(buffer, '{"amount": 1.14}').
+
+unknown-currency-test section.
+    call "assert-notequals" using 0, substr-pos(buffer, "HTTP/1.1 404 Not Found").
+    call "assert-notequals" using 0, substr-pos(buffer, '{"error": "currency not found"}').
+
+status-test section.
+    call "assert-notequals" using 0, substr-pos(buffer, "HTTP/1.1 200 OK").
+    call "assert-notequals" using 0, substr-pos(buffer, '"currency_count": 1').
+
+validate-iban-test section.
+    call "assert-notequals" using 0, substr-pos(buffer, "HTTP/1.1 200 OK").
+    call "assert-notequals" using 0, substr-pos(buffer, '{"valid": true}').
+
+batch-test section.
+    call "assert-notequals" using 0, substr-pos(buffer, "HTTP/1.1 200 OK").
+    call "assert-notequals" using 0, substr-pos(buffer, '"currency": "USD"').
+    call "assert-notequals" using 0, substr-pos(buffer, '"currency": "XXX"').
 end program microservice-test.
 
 copy "src/microservice.cbl".
