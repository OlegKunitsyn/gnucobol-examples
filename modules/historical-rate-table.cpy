@@ -0,0 +1,21 @@
+      *>***************************************************************
+      *> HISTORICAL-RATE-TABLE.CPY
+      *>
+      *> Shared layout for the historical currency/rate table staged
+      *> by hist-rate-loader into resources/eurofxref-hist.dat and
+      *> read back by load-historical-rates. Declared external so
+      *> http-handler and load-historical-rates share one copy of the
+      *> data instead of passing it by parameter.
+      *>***************************************************************
+       01 dataset-hist external.
+           05 hist-loaded pic x value "N".
+               88 hist-is-loaded value "Y".
+           05 hist-currency-count usage binary-long value 0.
+           05 hist-currencies occurs 64 times.
+               10 hist-currency-code pic x(3).
+           05 hist-row-count usage binary-long value 0.
+           05 hist-rows occurs 1 to 20000 times depending on hist-row-count
+               indexed by hridx.
+               10 hist-date pic x(8).
+               10 hist-rate occurs 64 times.
+                   15 hist-value pic 9(7)v9(8).
