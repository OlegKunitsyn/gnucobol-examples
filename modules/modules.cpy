@@ -0,0 +1,398 @@
+      *>***************************************************************
+      *> MODULES.CPY
+      *>
+      *> Small vendored utility modules shared by every program in
+      *> this repository: CSV parsing, substring search, the
+      *> DISPLAY-based assertion helpers used by the *-test.cbl
+      *> drivers, and the blocking single-threaded TCP listener used
+      *> by microservice.cbl.
+      *>***************************************************************
+       identification division.
+       function-id. csv-ecb-rates.
+       environment division.
+       configuration section.
+       repository.
+           function substr-pos
+           function all intrinsic.
+       data division.
+       working-storage section.
+           01 ws-nl-at pic 9(4) comp value 0.
+           01 ws-header-line pic x(1024).
+           01 ws-data-line pic x(1024).
+           01 ws-scan-ptr pic 9(4) comp.
+           01 ws-token pic x(64).
+           01 header-token-count pic 9(4) comp value 0.
+           01 data-token-count pic 9(4) comp value 0.
+           01 header-tokens.
+               05 header-entry occurs 200 times.
+                   10 header-text pic x(32).
+           01 data-tokens.
+               05 data-entry occurs 200 times.
+                   10 data-text pic x(32).
+           01 rate-count usage binary-long value 0.
+           copy "modules/exchange-rate-table.cpy".
+       linkage section.
+           01 l-content pic x any length.
+           01 l-result.
+               05 result-ptr usage pointer.
+               05 result-count usage binary-long.
+       procedure division using l-content returning l-result.
+           initialize l-result.
+           move 0 to rate-count.
+
+      *>     the header and data rows are separated by a line feed
+           move 0 to ws-nl-at.
+           move substr-pos(l-content, x"0A") to ws-nl-at.
+           if ws-nl-at = 0
+               goback
+           end-if.
+
+           move spaces to ws-header-line, ws-data-line.
+           move l-content(1:ws-nl-at - 1) to ws-header-line.
+           move l-content(ws-nl-at + 1:) to ws-data-line.
+
+      *>     a trailing end-of-line (and, when the source record was
+      *>     padded out to the FD's record length, the null bytes
+      *>     that padding leaves behind) would otherwise survive
+      *>     inside the last comma-delimited token and trip the
+      *>     numeric test in the fill loop below
+           inspect ws-header-line replacing all x"0D" by space.
+           inspect ws-header-line replacing all x"00" by space.
+           inspect ws-data-line replacing all x"0D" by space.
+           inspect ws-data-line replacing all x"0A" by space.
+           inspect ws-data-line replacing all x"00" by space.
+
+      *>     header row: "Date, USD, JPY, ..." -> currency codes
+           perform split-tokens-header.
+
+      *>     data row: "17 July 2020, 1.1428, 122.59, ..." -> values
+           perform split-tokens-data.
+
+           if header-token-count > 1
+               compute rate-count = header-token-count - 1
+           end-if.
+           if rate-count > data-token-count - 1
+               compute rate-count = data-token-count - 1
+           end-if.
+           if rate-count < 0
+               move 0 to rate-count
+           end-if.
+
+           allocate exchange-rates initialized.
+           perform varying idx from 1 by 1 until idx > rate-count
+               move header-text(idx + 1) to rate-currency(idx)
+               move 0 to rate-value(idx)
+               if function trim(data-text(idx + 1)) is not equal to spaces
+                   and function test-numval(data-text(idx + 1)) = 0
+                   move function numval(data-text(idx + 1)) to rate-value(idx)
+               end-if
+           end-perform.
+
+           set result-ptr to address of exchange-rates.
+           move rate-count to result-count.
+           goback.
+
+       split-tokens-header section.
+           move 0 to header-token-count.
+           move 1 to ws-scan-ptr.
+           perform until ws-scan-ptr > length(ws-header-line)
+               move spaces to ws-token
+               unstring ws-header-line delimited by ","
+                   into ws-token
+                   with pointer ws-scan-ptr
+               end-unstring
+               add 1 to header-token-count
+               move function trim(ws-token) to header-text(header-token-count)
+           end-perform.
+
+       split-tokens-data section.
+           move 0 to data-token-count.
+           move 1 to ws-scan-ptr.
+           perform until ws-scan-ptr > length(ws-data-line)
+               move spaces to ws-token
+               unstring ws-data-line delimited by ","
+                   into ws-token
+                   with pointer ws-scan-ptr
+               end-unstring
+               add 1 to data-token-count
+               move function trim(ws-token) to data-text(data-token-count)
+           end-perform.
+       end function csv-ecb-rates.
+
+       identification division.
+       function-id. substr-pos.
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       data division.
+       working-storage section.
+           01 ws-i pic 9(9) comp.
+           01 ws-haystack-len pic 9(9) comp.
+           01 ws-needle-len pic 9(9) comp.
+       linkage section.
+           01 l-haystack pic x any length.
+           01 l-needle pic x any length.
+           01 l-pos pic 9(9) value 0.
+       procedure division using l-haystack, l-needle returning l-pos.
+           move 0 to l-pos.
+           move length(l-haystack) to ws-haystack-len.
+           move length(l-needle) to ws-needle-len.
+           if ws-needle-len = 0 or ws-needle-len > ws-haystack-len
+               goback
+           end-if.
+           perform varying ws-i from 1 by 1
+               until ws-i > ws-haystack-len - ws-needle-len + 1
+               if l-haystack(ws-i:ws-needle-len) = l-needle
+                   move ws-i to l-pos
+                   goback
+               end-if
+           end-perform.
+       end function substr-pos.
+
+       identification division.
+       program-id. assert-equals.
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       data division.
+       working-storage section.
+       linkage section.
+           01 l-expected pic x any length.
+           01 l-actual pic x any length.
+       procedure division using l-expected, l-actual.
+           if l-expected = l-actual
+               display "PASS: [" l-expected "] = [" l-actual "]"
+           else
+               display "FAIL: expected [" l-expected "] but got [" l-actual "]"
+                   upon syserr
+           end-if.
+           goback.
+       end program assert-equals.
+
+       identification division.
+       program-id. assert-notequals.
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       data division.
+       working-storage section.
+       linkage section.
+           01 l-expected pic x any length.
+           01 l-actual pic x any length.
+       procedure division using l-expected, l-actual.
+           if l-expected not = l-actual
+               display "PASS: [" l-expected "] <> [" l-actual "]"
+           else
+               display "FAIL: [" l-expected "] should not equal [" l-actual "]"
+                   upon syserr
+           end-if.
+           goback.
+       end program assert-notequals.
+
+      *>***************************************************************
+      *> WRITE-SYSLOG
+      *>
+      *> Thin wrapper around the platform syslog() call so every program
+      *> reports fatal/abnormal conditions the same way, using the
+      *> facility/severity constants declared alongside it.
+      *>***************************************************************
+       identification division.
+       program-id. write-syslog.
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       data division.
+       working-storage section.
+           78 SYSLOG-FACILITY-USER value 8.
+           01 ws-priority usage binary-long.
+           01 ws-message pic x(256).
+       linkage section.
+           01 l-severity usage binary-long.
+           01 l-message pic x any length.
+       procedure division using l-severity, l-message.
+           compute ws-priority = SYSLOG-FACILITY-USER + l-severity.
+           move spaces to ws-message.
+           string function trim(l-message) delimited by size
+                  x"00" delimited by size
+               into ws-message
+           end-string.
+           call "syslog" using by value ws-priority by content ws-message.
+           goback.
+       end program write-syslog.
+
+      *>***************************************************************
+      *> RECEIVE-TCP
+      *>
+      *> Minimal blocking, single-threaded TCP listener. Accepts one
+      *> connection at a time, reads the request into a buffer and
+      *> invokes the supplied entry point with (buffer, length), then
+      *> writes back whatever the handler left in the buffer.
+      *>
+      *> Talks straight to the platform's socket(2)/bind(2)/listen(2)/
+      *> accept(2)/recv(2)/send(2)/close(2) calls the same way the rest
+      *> of this repo calls "SYSTEM" and "syslog" -- there is no
+      *> GnuCOBOL-builtin socket library, so this is the real network
+      *> I/O, not a placeholder.
+      *>***************************************************************
+       identification division.
+       program-id. receive-tcp.
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       data division.
+       working-storage section.
+           01 ws-listen-fd usage binary-long value -1.
+           01 ws-conn-fd usage binary-long value -1.
+           01 ws-rc usage binary-long.
+           01 ws-recv-length usage binary-long.
+      *>     sized to carry a full batch-conversion request or
+      *>     response (hundreds of currency:amount pairs), not just a
+      *>     single-conversion GET line
+           01 ws-buffer pic x(65536).
+           01 ws-length usage binary-long unsigned.
+
+      *>     AF_INET/SOCK_STREAM/SOL_SOCKET/SO_REUSEADDR, per the
+      *>     platform's <sys/socket.h>
+           01 ws-reuseaddr-flag usage binary-long value 1.
+
+           01 ws-listen-addr.
+               05 ws-sin-family-lo usage binary-char unsigned value 2.
+               05 ws-sin-family-hi usage binary-char unsigned value 0.
+               05 ws-sin-port-hi usage binary-char unsigned.
+               05 ws-sin-port-lo usage binary-char unsigned.
+               05 ws-sin-addr.
+                   10 ws-sin-addr-octet usage binary-char unsigned
+                       occurs 4 times.
+               05 ws-sin-zero pic x(8) value low-values.
+           01 ws-peer-addr pic x(16) value low-values.
+           01 ws-peer-addr-len usage binary-long value 16.
+
+      *>     l-host parsing: a literal dotted-quad ("10.0.1.5") binds
+      *>     to that interface; "localhost" maps to the loopback
+      *>     interface; anything else (blank, "0.0.0.0", a DNS name
+      *>     we have no resolver for) falls back to INADDR_ANY, same
+      *>     as before this field was honored at all.
+           01 ws-host-value pic x(64).
+           01 ws-host-seg1 pic x(3).
+           01 ws-host-seg2 pic x(3).
+           01 ws-host-seg3 pic x(3).
+           01 ws-host-seg4 pic x(3).
+           01 ws-host-dot-count usage binary-char unsigned.
+           01 ws-host-octet-1 usage binary-long.
+           01 ws-host-octet-2 usage binary-long.
+           01 ws-host-octet-3 usage binary-long.
+           01 ws-host-octet-4 usage binary-long.
+       linkage section.
+           01 l-host pic x any length.
+           01 l-port usage binary-long.
+           01 l-flags usage binary-long.
+           01 l-handler usage procedure-pointer.
+       procedure division using l-host, l-port, l-flags, l-handler.
+           call "socket" using by value 2, by value 1, by value 0
+               returning ws-listen-fd
+           end-call.
+           if ws-listen-fd < 0
+               display "receive-tcp: unable to open socket" upon syserr
+               goback
+           end-if.
+
+           call "setsockopt" using by value ws-listen-fd, by value 1,
+               by value 2, by reference ws-reuseaddr-flag, by value 4
+               returning ws-rc
+           end-call.
+
+           divide l-port by 256
+               giving ws-sin-port-hi remainder ws-sin-port-lo
+           end-divide.
+           perform parse-listen-host.
+           call "bind" using by value ws-listen-fd,
+               by reference ws-listen-addr, by value 16
+               returning ws-rc
+           end-call.
+           if ws-rc not = 0
+               display "receive-tcp: unable to bind " l-host ":" l-port
+                   upon syserr
+               call "close" using by value ws-listen-fd
+                   returning ws-rc
+               end-call
+               goback
+           end-if.
+
+           call "listen" using by value ws-listen-fd, by value 16
+               returning ws-rc
+           end-call.
+           if ws-rc not = 0
+               display "receive-tcp: unable to listen on " l-host ":"
+                   l-port upon syserr
+               call "close" using by value ws-listen-fd
+                   returning ws-rc
+               end-call
+               goback
+           end-if.
+
+           perform until exit
+               move 16 to ws-peer-addr-len
+               call "accept" using by value ws-listen-fd,
+                   by reference ws-peer-addr,
+                   by reference ws-peer-addr-len
+                   returning ws-conn-fd
+               end-call
+               if ws-conn-fd >= 0
+                   move spaces to ws-buffer
+                   call "recv" using by value ws-conn-fd,
+                       by reference ws-buffer, by value 65536,
+                       by value 0
+                       returning ws-recv-length
+                   end-call
+                   if ws-recv-length > 0
+                       move ws-recv-length to ws-length
+                       call l-handler using ws-buffer, ws-length
+                       call "send" using by value ws-conn-fd,
+                           by reference ws-buffer,
+                           by value ws-length, by value 0
+                           returning ws-recv-length
+                       end-call
+                   end-if
+                   call "close" using by value ws-conn-fd
+                       returning ws-rc
+                   end-call
+               end-if
+           end-perform.
+
+       parse-listen-host section.
+           move 0 to ws-sin-addr-octet(1) ws-sin-addr-octet(2)
+               ws-sin-addr-octet(3) ws-sin-addr-octet(4).
+           move function trim(l-host) to ws-host-value.
+           if ws-host-value = "localhost"
+               move 127 to ws-sin-addr-octet(1)
+               move 1 to ws-sin-addr-octet(4)
+               exit paragraph
+           end-if.
+
+           move 0 to ws-host-dot-count.
+           unstring ws-host-value delimited by "."
+               into ws-host-seg1, ws-host-seg2, ws-host-seg3, ws-host-seg4
+               tallying in ws-host-dot-count
+           end-unstring.
+           if ws-host-dot-count not = 4
+               exit paragraph
+           end-if.
+           if function test-numval(ws-host-seg1) not = 0
+               or function test-numval(ws-host-seg2) not = 0
+               or function test-numval(ws-host-seg3) not = 0
+               or function test-numval(ws-host-seg4) not = 0
+               exit paragraph
+           end-if.
+           move function numval(ws-host-seg1) to ws-host-octet-1.
+           move function numval(ws-host-seg2) to ws-host-octet-2.
+           move function numval(ws-host-seg3) to ws-host-octet-3.
+           move function numval(ws-host-seg4) to ws-host-octet-4.
+           if ws-host-octet-1 > 255 or ws-host-octet-2 > 255
+               or ws-host-octet-3 > 255 or ws-host-octet-4 > 255
+               exit paragraph
+           end-if.
+           move ws-host-octet-1 to ws-sin-addr-octet(1).
+           move ws-host-octet-2 to ws-sin-addr-octet(2).
+           move ws-host-octet-3 to ws-sin-addr-octet(3).
+           move ws-host-octet-4 to ws-sin-addr-octet(4).
+       end program receive-tcp.
