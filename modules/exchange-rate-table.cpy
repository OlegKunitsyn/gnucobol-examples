@@ -0,0 +1,17 @@
+      *>***************************************************************
+      *> EXCHANGE-RATE-TABLE.CPY
+      *>
+      *> Shared layout for the in-memory currency/rate table built by
+      *> csv-ecb-rates and walked by every consumer (http-handler,
+      *> the rate-sheet batch job, the status route, ...).
+      *>
+      *> The calling program must declare the ODO subject before this
+      *> copy statement, e.g.:
+      *>     01 rate-count usage binary-long.
+      *>     copy "exchange-rate-table.cpy".
+      *>***************************************************************
+       01 exchange-rates based.
+           05 filer occurs 1 to 999 times depending on rate-count
+               indexed by idx.
+               10 rate-currency pic x(3).
+               10 rate-value pic 9(7)v9(8).
